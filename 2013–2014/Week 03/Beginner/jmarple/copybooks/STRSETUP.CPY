@@ -0,0 +1,19 @@
+000010*----------------------------------------------------------------*
+000020* STRSETUP.CPY
+000030*----------------------------------------------------------------*
+000040* THE THREE-STRING ROTATION RECORD LAYOUT. COPIED BY ROTATETEXT,
+000050* WHOSE OWN VALIDATION, RECONCILIATION, AND AUDIT LOGIC ALL LIVE
+000060* AS PARAGRAPHS IN THAT PROGRAM, NOT AS SEPARATE COMPANION
+000070* PROGRAMS. THE VARIABLE-COUNT COMPANION PROGRAM, ROTATETEXTV,
+000080* DOES NOT COPY THIS LAYOUT -- ITS RECORD SHAPE IS DIFFERENT (A
+000090* COUNT-DRIVEN OCCURS TABLE INSTEAD OF THREE FIXED FIELDS) SO IT
+000100* COPIES ITS OWN VARSETUP.CPY INSTEAD.
+000110*
+000120* MOD-HISTORY:
+000130*   2026-08-08 JRM  PULLED OUT OF ROTATETEXT WORKING-STORAGE.
+000140*----------------------------------------------------------------*
+000150 01  StringsSetup.
+000160     02  ValOne                      PIC X(10).
+000170     02  ValTwo                      PIC X(10).
+000180     02  ValThree                    PIC X(100).
+000190 01  InputNum                        PIC 9(03) COMP VALUE 0.
