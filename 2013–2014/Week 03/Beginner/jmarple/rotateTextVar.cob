@@ -0,0 +1,431 @@
+000010*----------------------------------------------------------------*
+000020* ROTATETEXTV
+000030*----------------------------------------------------------------*
+000040* AUTHOR.     J. MARPLE.
+000050* INSTALLATION. KU PROGRAMMING CLUB.
+000060* DATE-WRITTEN. 2026-08-08.
+000070* DATE-COMPILED.
+000080*
+000090* VARIABLE-COUNT COMPANION TO ROTATETEXT. ROTATES N INPUT
+000100* STRINGS (N DRIVEN BY VARSTRINGCOUNT, UP TO 20) INSTEAD OF THE
+000110* FIXED THREE THAT ROTATETEXT HANDLES, FOR REQUESTS THAT NEED
+000120* MORE THAN THREE COLUMNS ROTATED TOGETHER.
+000130*
+000140* MOD-HISTORY:
+000150*   2026-08-08 JRM  ORIGINAL VERSION.
+000160*----------------------------------------------------------------*
+000170 IDENTIFICATION DIVISION.
+000180 PROGRAM-ID. ROTATETEXTV.
+000190 AUTHOR. J. MARPLE.
+000200 INSTALLATION. KU PROGRAMMING CLUB.
+000210 DATE-WRITTEN. 2026-08-08.
+000220 DATE-COMPILED.
+000230
+000240 ENVIRONMENT DIVISION.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT VarStrinFile ASSIGN TO "VARSTRIN"
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS RT-STRIN-STATUS.
+000300
+000310     SELECT VarRptFile ASSIGN TO "VARROTRPT"
+000320         ORGANIZATION IS LINE SEQUENTIAL
+000330         FILE STATUS IS RT-RPT-STATUS.
+000340
+000350     SELECT VarExcptFile ASSIGN TO "VAREXCPRPT"
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS RT-EXC-STATUS.
+000380
+000390     SELECT AuditFile ASSIGN TO "ROTAUDIT"
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         FILE STATUS IS RT-AUDIT-STATUS.
+000420
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  VarStrinFile
+000460     RECORDING MODE IS F.
+000470 01  VarStrinRecord                  PIC X(2003).
+000480
+000490 FD  VarRptFile
+000500     RECORDING MODE IS F.
+000510 01  VarRptRecord                    PIC X(100).
+000520
+000530 FD  VarExcptFile
+000540     RECORDING MODE IS F.
+000550 01  VarExcptRecord                  PIC X(132).
+000560
+000570 FD  AuditFile
+000580     RECORDING MODE IS F.
+000590 01  AuditRecord                     PIC X(132).
+000600
+000610 WORKING-STORAGE SECTION.
+000620*----------------------------------------------------------------*
+000630* THE VARIABLE-COUNT RECORD LAYOUT AND ITS WORKING COUNTER.
+000640*----------------------------------------------------------------*
+000650     COPY VARSETUP.
+000660
+000670 01  RT-FILE-STATUSES.
+000680     02  RT-STRIN-STATUS             PIC X(02) VALUE SPACES.
+000690     02  RT-RPT-STATUS               PIC X(02) VALUE SPACES.
+000700     02  RT-EXC-STATUS               PIC X(02) VALUE SPACES.
+000710     02  RT-AUDIT-STATUS             PIC X(02) VALUE SPACES.
+000720
+000730 01  RT-EOF-SWITCH                   PIC X(01) VALUE "N".
+000740     88  RT-END-OF-INPUT                        VALUE "Y".
+000750
+000760*----------------------------------------------------------------*
+000770* VALIDITY SWITCH FOR THE RAW BATCH COUNT FIELD. A MALFORMED OR
+000780* OUT-OF-RANGE COUNT MUST NOT BE ALLOWED TO DRIVE THE OCCURS
+000790* DEPENDING ON TABLE OR BE USED AS A SUBSCRIPT.
+000800*----------------------------------------------------------------*
+000810 01  RT-COUNT-STATUS-SWITCH          PIC X(01) VALUE "Y".
+000820     88  RT-COUNT-VALID                         VALUE "Y".
+000830     88  RT-COUNT-INVALID                       VALUE "N".
+000840
+000850*----------------------------------------------------------------*
+000860* WORK AREAS FOR COMPUTING THE TRAILING NON-SPACE LENGTH OF A
+000870* TABLE ENTRY AND THE LONGEST-ENTRY ROTATION BOUND.
+000880*----------------------------------------------------------------*
+000890 01  RT-SCAN-AREAS.
+000900     02  RT-SCAN-FIELD               PIC X(100).
+000910     02  RT-SCAN-SUB                 PIC 9(03) COMP.
+000920     02  RT-SCAN-LEN                 PIC 9(03) COMP.
+000930
+000940 01  RT-COL-SUB                      PIC 9(03) COMP.
+000950 01  RT-MAX-BOUND                    PIC 9(03) COMP.
+000960 01  RT-TABLE-OFFSET                 PIC 9(04) COMP.
+000970
+000980 01  RT-RUN-COUNTERS.
+000990     02  RT-RECORDS-READ             PIC 9(07) COMP VALUE 0.
+001000     02  RT-RECORDS-PROCESSED        PIC 9(07) COMP VALUE 0.
+001010     02  RT-RECORDS-EXCEPTION        PIC 9(07) COMP VALUE 0.
+001020     02  RT-ROTATION-LINES-WRITTEN   PIC 9(09) COMP VALUE 0.
+001030
+001040 01  RT-PAGE-CONTROLS.
+001050     02  RT-LINES-ON-PAGE            PIC 9(03) COMP VALUE 0.
+001060     02  RT-LINES-PER-PAGE           PIC 9(03) COMP VALUE 60.
+001070     02  RT-PAGE-NUMBER              PIC 9(05) COMP VALUE 0.
+001080
+001090 01  RT-RUN-IDENTIFICATION.
+001100     02  RT-RUN-DATE                 PIC 9(08).
+001110     02  RT-RUN-DATE-X REDEFINES RT-RUN-DATE.
+001120         03  RT-RUN-YYYY             PIC 9(04).
+001130         03  RT-RUN-MM               PIC 9(02).
+001140         03  RT-RUN-DD               PIC 9(02).
+001150     02  RT-START-TIME               PIC 9(08).
+001160     02  RT-END-TIME                 PIC 9(08).
+001170     02  RT-OPERATOR-ID              PIC X(08) VALUE SPACES.
+001180     02  RT-JOB-ID                   PIC X(08) VALUE SPACES.
+001190
+001200 01  RT-RPT-HEADER-LINE.
+001210     02  FILLER                      PIC X(01) VALUE SPACES.
+001220     02  FILLER                      PIC X(20) VALUE
+001230         "ROTATETEXTV ROTATION".
+001240     02  FILLER                      PIC X(08) VALUE " REPORT ".
+001250     02  FILLER                      PIC X(11) VALUE "RUN DATE: ".
+001260     02  RT-RPT-HDR-YYYY             PIC 9(04).
+001270     02  FILLER                      PIC X(01) VALUE "-".
+001280     02  RT-RPT-HDR-MM               PIC 9(02).
+001290     02  FILLER                      PIC X(01) VALUE "-".
+001300     02  RT-RPT-HDR-DD               PIC 9(02).
+001310     02  FILLER                      PIC X(06) VALUE "  PG: ".
+001320     02  RT-RPT-HDR-PAGE             PIC ZZZZ9.
+001330
+001340 01  RT-RPT-DETAIL-LINE.
+001350     02  FILLER                      PIC X(02) VALUE SPACES.
+001360     02  RT-VAR-COLUMN OCCURS 20 TIMES.
+001370         03  RT-VAR-CHAR             PIC X(01).
+001380         03  FILLER                  PIC X(02) VALUE SPACES.
+001390
+001400 01  RT-EXC-HEADER-LINE.
+001410     02  FILLER                      PIC X(01) VALUE SPACES.
+001420     02  FILLER                      PIC X(31) VALUE
+001430         "ROTATETEXTV EXCEPTION REPORT  ".
+001440     02  FILLER                      PIC X(11) VALUE "RUN DATE: ".
+001450     02  RT-EXC-HDR-YYYY             PIC 9(04).
+001460     02  FILLER                      PIC X(01) VALUE "-".
+001470     02  RT-EXC-HDR-MM               PIC 9(02).
+001480     02  FILLER                      PIC X(01) VALUE "-".
+001490     02  RT-EXC-HDR-DD               PIC 9(02).
+001500
+001510 01  RT-EXC-COLUMN-LINE.
+001520     02  FILLER                      PIC X(80) VALUE
+001530         " RECORD#  RAW-COUNT  REASON".
+001540
+001550 01  RT-EXC-DETAIL-LINE.
+001560     02  FILLER                      PIC X(01) VALUE SPACES.
+001570     02  RT-EXC-RECORD-NUM           PIC ZZZZZZ9.
+001580     02  FILLER                      PIC X(02) VALUE SPACES.
+001590     02  RT-EXC-RAW-COUNT            PIC X(09).
+001600     02  FILLER                      PIC X(02) VALUE SPACES.
+001610     02  RT-EXC-REASON               PIC X(44).
+001620
+001630 01  RT-AUDIT-DETAIL-LINE.
+001640     02  FILLER                      PIC X(01) VALUE SPACES.
+001650     02  RT-AUD-OPERATOR             PIC X(08).
+001660     02  FILLER                      PIC X(01) VALUE SPACES.
+001670     02  RT-AUD-JOB-ID               PIC X(08).
+001680     02  FILLER                      PIC X(01) VALUE SPACES.
+001690     02  RT-AUD-EVENT                PIC X(05).
+001700     02  FILLER                      PIC X(01) VALUE SPACES.
+001710     02  RT-AUD-DATE                 PIC 9(08).
+001720     02  FILLER                      PIC X(01) VALUE SPACES.
+001730     02  RT-AUD-TIME                 PIC 9(08).
+001740     02  FILLER                      PIC X(01) VALUE SPACES.
+001750     02  RT-AUD-RECORD-COUNT         PIC ZZZZZZ9.
+001760
+001770 PROCEDURE DIVISION.
+001780*----------------------------------------------------------------*
+001790* 0000-MAINLINE                                                  *
+001800*----------------------------------------------------------------*
+001810 0000-MAINLINE.
+001820     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001830     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001840         UNTIL RT-END-OF-INPUT.
+001850     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+001860     GO TO 9999-EXIT.
+001870
+001880*----------------------------------------------------------------*
+001890* 1000-INITIALIZE                                                *
+001900*----------------------------------------------------------------*
+001910 1000-INITIALIZE.
+001920     OPEN INPUT VarStrinFile.
+001930     OPEN OUTPUT VarRptFile.
+001940     OPEN OUTPUT VarExcptFile.
+001950     OPEN EXTEND AuditFile.
+001960     IF RT-AUDIT-STATUS NOT = "00"
+001970         CLOSE AuditFile
+001980         OPEN OUTPUT AuditFile
+001990     END-IF.
+002000     ACCEPT RT-RUN-DATE FROM DATE YYYYMMDD.
+002010     ACCEPT RT-START-TIME FROM TIME.
+002020     ACCEPT RT-OPERATOR-ID FROM ENVIRONMENT "USER".
+002030     IF RT-OPERATOR-ID = SPACES
+002040         MOVE "UNKNOWN " TO RT-OPERATOR-ID
+002050     END-IF.
+002060     ACCEPT RT-JOB-ID FROM ENVIRONMENT "JOB_ID".
+002070     IF RT-JOB-ID = SPACES
+002080         MOVE "ROTATEXV" TO RT-JOB-ID
+002090     END-IF.
+002100     PERFORM 1310-WRITE-RPT-PAGE-HEADER THRU 1310-EXIT.
+002110     PERFORM 1320-WRITE-EXC-HEADERS THRU 1320-EXIT.
+002120     PERFORM 1400-WRITE-AUDIT-START THRU 1400-EXIT.
+002130 1000-EXIT.
+002140     EXIT.
+002150
+002160 1310-WRITE-RPT-PAGE-HEADER.
+002170     ADD 1 TO RT-PAGE-NUMBER.
+002180     MOVE 0 TO RT-LINES-ON-PAGE.
+002190     MOVE RT-RUN-YYYY TO RT-RPT-HDR-YYYY.
+002200     MOVE RT-RUN-MM TO RT-RPT-HDR-MM.
+002210     MOVE RT-RUN-DD TO RT-RPT-HDR-DD.
+002220     MOVE RT-PAGE-NUMBER TO RT-RPT-HDR-PAGE.
+002230     WRITE VarRptRecord FROM RT-RPT-HEADER-LINE.
+002240 1310-EXIT.
+002250     EXIT.
+002260
+002270 1320-WRITE-EXC-HEADERS.
+002280     MOVE RT-RUN-YYYY TO RT-EXC-HDR-YYYY.
+002290     MOVE RT-RUN-MM TO RT-EXC-HDR-MM.
+002300     MOVE RT-RUN-DD TO RT-EXC-HDR-DD.
+002310     WRITE VarExcptRecord FROM RT-EXC-HEADER-LINE.
+002320     WRITE VarExcptRecord FROM RT-EXC-COLUMN-LINE.
+002330 1320-EXIT.
+002340     EXIT.
+002350
+002360 1400-WRITE-AUDIT-START.
+002370     MOVE RT-OPERATOR-ID TO RT-AUD-OPERATOR.
+002380     MOVE RT-JOB-ID TO RT-AUD-JOB-ID.
+002390     MOVE "START" TO RT-AUD-EVENT.
+002400     MOVE RT-RUN-DATE TO RT-AUD-DATE.
+002410     MOVE RT-START-TIME TO RT-AUD-TIME.
+002420     MOVE 0 TO RT-AUD-RECORD-COUNT.
+002430     WRITE AuditRecord FROM RT-AUDIT-DETAIL-LINE.
+002440 1400-EXIT.
+002450     EXIT.
+002460
+002470*----------------------------------------------------------------*
+002480* 2000-PROCESS-RECORD -- ONE ITERATION PER VARSTRINGSSETUP       *
+002490* RECORD.                                                        *
+002500*----------------------------------------------------------------*
+002510 2000-PROCESS-RECORD.
+002520     READ VarStrinFile
+002530         AT END
+002540             SET RT-END-OF-INPUT TO TRUE
+002550     END-READ.
+002560     IF RT-END-OF-INPUT
+002570         GO TO 2000-EXIT
+002580     END-IF.
+002590     ADD 1 TO RT-RECORDS-READ.
+002600     PERFORM 2050-LOAD-RECORD THRU 2050-EXIT.
+002610     IF RT-COUNT-INVALID
+002620         PERFORM 2060-WRITE-EXCEPTION-LINE THRU 2060-EXIT
+002630     ELSE
+002640         PERFORM 2100-COMPUTE-BOUND THRU 2100-EXIT
+002650         PERFORM 2300-ROTATE-RECORD THRU 2300-EXIT
+002660         ADD 1 TO RT-RECORDS-PROCESSED
+002670     END-IF.
+002680 2000-EXIT.
+002690     EXIT.
+002700
+002710*----------------------------------------------------------------*
+002720* 2050-LOAD-RECORD -- THE COUNT FIELD MUST BE MOVED IN BEFORE    *
+002730* THE TABLE ENTRIES THAT DEPEND ON IT, SO THE COUNT IS READ      *
+002740* FIRST AND EACH ENTRY IS THEN LOADED BY REFERENCE MODIFICATION  *
+002750* ON THE RAW RECORD RATHER THAN BY A SINGLE GROUP MOVE. THE      *
+002760* COUNT IS RANGE/NUMERIC-CHECKED BEFORE IT IS TRUSTED TO DRIVE   *
+002770* THE OCCURS DEPENDING ON TABLE OR SUBSCRIPT INTO IT -- THIS IS  *
+002780* AN UNATTENDED OVERNIGHT BATCH JOB, SO A GARBLED COUNT MUST BE  *
+002790* CAUGHT HERE RATHER THAN LEFT TO SUBSCRIPT PAST THE TABLE.      *
+002800*----------------------------------------------------------------*
+002810 2050-LOAD-RECORD.
+002820     MOVE VarStrinRecord(1:3) TO VarStringCount.
+002830     IF VarStringCount IS NOT NUMERIC
+002840             OR VarStringCount < 1
+002850             OR VarStringCount > 20
+002860         SET RT-COUNT-INVALID TO TRUE
+002870     ELSE
+002880         SET RT-COUNT-VALID TO TRUE
+002890         PERFORM 2051-LOAD-ONE-ENTRY THRU 2051-EXIT
+002900             VARYING RT-COL-SUB FROM 1 BY 1
+002910             UNTIL RT-COL-SUB > VarStringCount
+002920     END-IF.
+002930 2050-EXIT.
+002940     EXIT.
+002950
+002960*----------------------------------------------------------------*
+002970* 2060-WRITE-EXCEPTION-LINE -- LOGS A RECORD WHOSE RAW COUNT     *
+002980* FIELD IS NON-NUMERIC OR OUTSIDE THE TABLE'S 1-20 RANGE, AND    *
+002990* SKIPS IT RATHER THAN TRUST IT AS A TABLE/SUBSCRIPT DRIVER.     *
+003000*----------------------------------------------------------------*
+003010 2060-WRITE-EXCEPTION-LINE.
+003020     ADD 1 TO RT-RECORDS-EXCEPTION.
+003030     MOVE RT-RECORDS-READ TO RT-EXC-RECORD-NUM.
+003040     MOVE VarStrinRecord(1:9) TO RT-EXC-RAW-COUNT.
+003050     MOVE "COUNT FIELD NON-NUMERIC OR NOT IN RANGE 1-20"
+003060         TO RT-EXC-REASON.
+003070     WRITE VarExcptRecord FROM RT-EXC-DETAIL-LINE.
+003080     IF RT-EXC-STATUS NOT = "00"
+003090         DISPLAY "ROTATETEXTV: *** WRITE TO VAREXCPRPT FAILED, "
+003100             RT-EXC-STATUS " ON RECORD " RT-RECORDS-READ
+003110     END-IF.
+003120 2060-EXIT.
+003130     EXIT.
+003140
+003150 2051-LOAD-ONE-ENTRY.
+003160     COMPUTE RT-TABLE-OFFSET = 4 + (RT-COL-SUB - 1) * 100.
+003170     MOVE VarStrinRecord(RT-TABLE-OFFSET:100)
+003180         TO VarStringValue(RT-COL-SUB).
+003190 2051-EXIT.
+003200     EXIT.
+003210
+003220*----------------------------------------------------------------*
+003230* 2100-COMPUTE-BOUND -- THE ROTATION LOOP RUNS AS LONG AS THE    *
+003240* LONGEST OF THE VARSTRINGCOUNT ENTRIES, MEASURED BY TRAILING    *
+003250* NON-SPACE CONTENT.                                             *
+003260*----------------------------------------------------------------*
+003270 2100-COMPUTE-BOUND.
+003280     MOVE 0 TO RT-MAX-BOUND.
+003290     PERFORM 2110-COMPUTE-ONE-LENGTH THRU 2110-EXIT
+003300         VARYING RT-COL-SUB FROM 1 BY 1
+003310         UNTIL RT-COL-SUB > VarStringCount.
+003320     IF RT-MAX-BOUND = 0
+003330         MOVE 1 TO RT-MAX-BOUND
+003340     END-IF.
+003350 2100-EXIT.
+003360     EXIT.
+003370
+003380 2110-COMPUTE-ONE-LENGTH.
+003390     MOVE SPACES TO RT-SCAN-FIELD.
+003400     MOVE VarStringValue(RT-COL-SUB) TO RT-SCAN-FIELD.
+003410     MOVE 100 TO RT-SCAN-SUB.
+003420     PERFORM 2111-BACK-UP-ONE THRU 2111-EXIT
+003430         UNTIL RT-SCAN-SUB = 0
+003440         OR RT-SCAN-FIELD(RT-SCAN-SUB:1) NOT = SPACE.
+003450     MOVE RT-SCAN-SUB TO RT-SCAN-LEN.
+003460     IF RT-SCAN-LEN > RT-MAX-BOUND
+003470         MOVE RT-SCAN-LEN TO RT-MAX-BOUND
+003480     END-IF.
+003490 2110-EXIT.
+003500     EXIT.
+003510
+003520 2111-BACK-UP-ONE.
+003530     SUBTRACT 1 FROM RT-SCAN-SUB.
+003540 2111-EXIT.
+003550     EXIT.
+003560
+003570*----------------------------------------------------------------*
+003580* 2300-ROTATE-RECORD -- WRITES ONE REPORT LINE PER CHARACTER     *
+003590* POSITION, ONE COLUMN PER TABLE ENTRY, UP TO THE ROTATION       *
+003600* BOUND.                                                         *
+003610*----------------------------------------------------------------*
+003620 2300-ROTATE-RECORD.
+003630     MOVE 1 TO VarInputNum.
+003640     PERFORM 2310-ROTATE-ONE-POSITION THRU 2310-EXIT
+003650         UNTIL VarInputNum > RT-MAX-BOUND.
+003660 2300-EXIT.
+003670     EXIT.
+003680
+003690 2310-ROTATE-ONE-POSITION.
+003700     PERFORM 2320-CHECK-PAGE-BREAK THRU 2320-EXIT.
+003710     MOVE SPACES TO RT-RPT-DETAIL-LINE.
+003720     PERFORM 2315-ROTATE-ONE-COLUMN THRU 2315-EXIT
+003730         VARYING RT-COL-SUB FROM 1 BY 1
+003740         UNTIL RT-COL-SUB > VarStringCount.
+003750     WRITE VarRptRecord FROM RT-RPT-DETAIL-LINE.
+003760     IF RT-RPT-STATUS NOT = "00"
+003770         DISPLAY "ROTATETEXTV: *** WRITE TO VARROTRPT FAILED, "
+003780             RT-RPT-STATUS " ON RECORD " RT-RECORDS-READ
+003790     END-IF.
+003800     ADD 1 TO RT-LINES-ON-PAGE.
+003810     ADD 1 TO RT-ROTATION-LINES-WRITTEN.
+003820     ADD 1 TO VarInputNum.
+003830 2310-EXIT.
+003840     EXIT.
+003850
+003860 2315-ROTATE-ONE-COLUMN.
+003870     MOVE VarStringValue(RT-COL-SUB)(VarInputNum:1)
+003880         TO RT-VAR-CHAR(RT-COL-SUB).
+003890 2315-EXIT.
+003900     EXIT.
+003910
+003920 2320-CHECK-PAGE-BREAK.
+003930     IF RT-LINES-ON-PAGE >= RT-LINES-PER-PAGE
+003940         PERFORM 1310-WRITE-RPT-PAGE-HEADER THRU 1310-EXIT
+003950     END-IF.
+003960 2320-EXIT.
+003970     EXIT.
+003980
+003990*----------------------------------------------------------------*
+004000* 8000-FINALIZE                                                  *
+004010*----------------------------------------------------------------*
+004020 8000-FINALIZE.
+004030     PERFORM 8200-WRITE-AUDIT-END THRU 8200-EXIT.
+004040     CLOSE VarStrinFile.
+004050     CLOSE VarRptFile.
+004060     CLOSE VarExcptFile.
+004070     CLOSE AuditFile.
+004080     DISPLAY "ROTATETEXTV: RECORDS READ.......: " RT-RECORDS-READ.
+004090     DISPLAY "ROTATETEXTV: RECORDS PROCESSED..: "
+004100         RT-RECORDS-PROCESSED.
+004110     DISPLAY "ROTATETEXTV: RECORDS EXCEPTION..: "
+004120         RT-RECORDS-EXCEPTION.
+004130     DISPLAY "ROTATETEXTV: ROTATION LINES.....: "
+004140         RT-ROTATION-LINES-WRITTEN.
+004150 8000-EXIT.
+004160     EXIT.
+004170
+004180 8200-WRITE-AUDIT-END.
+004190     ACCEPT RT-END-TIME FROM TIME.
+004200     MOVE RT-OPERATOR-ID TO RT-AUD-OPERATOR.
+004210     MOVE RT-JOB-ID TO RT-AUD-JOB-ID.
+004220     MOVE "END  " TO RT-AUD-EVENT.
+004230     MOVE RT-RUN-DATE TO RT-AUD-DATE.
+004240     MOVE RT-END-TIME TO RT-AUD-TIME.
+004250     MOVE RT-RECORDS-PROCESSED TO RT-AUD-RECORD-COUNT.
+004260     WRITE AuditRecord FROM RT-AUDIT-DETAIL-LINE.
+004270 8200-EXIT.
+004280     EXIT.
+004290
+004300 9999-EXIT.
+004310     STOP RUN.
