@@ -1,22 +1,884 @@
-identification division.
-program-id. rotateText.
-data division.
-working-storage section.
-01 StringsSetup.
-	02 ValOne pic X(10).
-	02 ValTwo pic X(10).
-	02 ValThree pic X(100).
-01 InputNum pic 9(3) VALUE 0.
-procedure division.
-begin.
-
-display "Please input the three strings you wish to have rotated."
-accept ValOne
-accept ValTwo
-accept ValThree
-perform until InputNum > LENGTH ValOne
-	display ValOne(InputNum:1) " " ValTwo(InputNum:1) " " ValThree(InputNum:1)
-	add 1 to InputNum
-end-perform
-
-stop run.
+000010*----------------------------------------------------------------*
+000020* ROTATETEXT
+000030*----------------------------------------------------------------*
+000040* AUTHOR.     J. MARPLE.
+000050* INSTALLATION. KU PROGRAMMING CLUB.
+000060* DATE-WRITTEN. 2012.
+000070* DATE-COMPILED.
+000080*
+000090* ROTATES THREE INPUT STRINGS CHARACTER-BY-CHARACTER, PRINTING
+000100* ONE CHARACTER FROM EACH STRING PER OUTPUT LINE UNTIL THE
+000110* LONGEST OF THE THREE IS EXHAUSTED.
+000120*
+000130* MOD-HISTORY:
+000140*   2012-XX-XX JRM  ORIGINAL VERSION. INTERACTIVE ACCEPT OF
+000150*                   THREE STRINGS, ROTATED TO THE CONSOLE.
+000160*   2026-08-08 JRM  CONVERTED TO A BATCH PROGRAM. READS A
+000170*                   SEQUENTIAL FILE OF STRINGSSETUP RECORDS
+000180*                   INSTEAD OF PROMPTING THE OPERATOR, ONE
+000190*                   TRIPLE PER RECORD, SO A FULL DAY'S WORK
+000200*                   CAN BE QUEUED AND RUN UNATTENDED.
+000210*   2026-08-08 JRM  ROTATION OUTPUT NOW GOES TO A PRINT FILE
+000220*                   WITH A RUN-DATE HEADER AND PAGE BREAKS
+000230*                   EVERY 60 LINES INSTEAD OF DISPLAY.
+000240*   2026-08-08 JRM  LOOP BOUND IS NOW THE LONGEST TRAILING
+000250*                   NON-SPACE CONTENT OF THE THREE FIELDS
+000260*                   INSTEAD OF A HARDCODED LENGTH OF VALONE.
+000270*   2026-08-08 JRM  ADDED PRE-ROTATION VALIDATION AND AN
+000280*                   EXCEPTION REPORT FOR SHORT/BLANK FIELDS.
+000290*   2026-08-08 JRM  ADDED CHECKPOINT/RESTART SUPPORT SO A
+000300*                   RERUN SKIPS RECORDS ALREADY PROCESSED.
+000310*   2026-08-08 JRM  STRINGSSETUP MOVED OUT TO COPYBOOK
+000320*                   STRSETUP SO COMPANION PROGRAMS SHARE IT.
+000330*   2026-08-08 JRM  ADDED CONTROL-TOTALS/RECONCILIATION REPORT.
+000340*   2026-08-08 JRM  ADDED RUN-LEVEL AUDIT LOG ENTRY.
+000350*----------------------------------------------------------------*
+000360 IDENTIFICATION DIVISION.
+000370 PROGRAM-ID. ROTATETEXT.
+000380 AUTHOR. J. MARPLE.
+000390 INSTALLATION. KU PROGRAMMING CLUB.
+000400 DATE-WRITTEN. 2012.
+000410 DATE-COMPILED.
+000420
+000430 ENVIRONMENT DIVISION.
+000440 INPUT-OUTPUT SECTION.
+000450 FILE-CONTROL.
+000460     SELECT StrinFile ASSIGN TO "STRIN"
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS RT-STRIN-STATUS.
+000490
+000500     SELECT RptFile ASSIGN TO "ROTRPT"
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         FILE STATUS IS RT-RPT-STATUS.
+000530
+000540     SELECT ExcptFile ASSIGN TO "EXCPRPT"
+000550         ORGANIZATION IS LINE SEQUENTIAL
+000560         FILE STATUS IS RT-EXC-STATUS.
+000570
+000580     SELECT ReconFile ASSIGN TO "RECONRPT"
+000590         ORGANIZATION IS LINE SEQUENTIAL
+000600         FILE STATUS IS RT-RECON-STATUS.
+000610
+000620     SELECT CkptFile ASSIGN TO "ROTCKPT"
+000630         ORGANIZATION IS LINE SEQUENTIAL
+000640         FILE STATUS IS RT-CKPT-STATUS.
+000650
+000660     SELECT AuditFile ASSIGN TO "ROTAUDIT"
+000670         ORGANIZATION IS LINE SEQUENTIAL
+000680         FILE STATUS IS RT-AUDIT-STATUS.
+000690
+000700 DATA DIVISION.
+000710 FILE SECTION.
+000720 FD  StrinFile
+000730     RECORDING MODE IS F.
+000740 01  StrinRecord                     PIC X(120).
+000750
+000760 FD  RptFile
+000770     RECORDING MODE IS F.
+000780 01  RptRecord                       PIC X(80).
+000790
+000800 FD  ExcptFile
+000810     RECORDING MODE IS F.
+000820 01  ExcptRecord                     PIC X(132).
+000830
+000840 FD  ReconFile
+000850     RECORDING MODE IS F.
+000860 01  ReconRecord                     PIC X(80).
+000870
+000880 FD  CkptFile
+000890     RECORDING MODE IS F.
+000900 01  CkptRecord.
+000910     02  CkptRecordsProcessed        PIC 9(07).
+000920     02  CkptRecordsValid            PIC 9(07).
+000930     02  CkptRecordsException        PIC 9(07).
+000940     02  CkptRotationLinesWritten    PIC 9(09).
+000950     02  CkptReconMismatches         PIC 9(07).
+000960     02  CkptPageNumber              PIC 9(05).
+000970
+000980 FD  AuditFile
+000990     RECORDING MODE IS F.
+001000 01  AuditRecord                     PIC X(132).
+001010
+001020 WORKING-STORAGE SECTION.
+001030*----------------------------------------------------------------*
+001040* THE SHARED THREE-STRING RECORD LAYOUT, AND ITS WORKING COUNTER.
+001050*----------------------------------------------------------------*
+001060     COPY STRSETUP.
+001070
+001080*----------------------------------------------------------------*
+001090* FILE STATUS AND END-OF-FILE SWITCHES.
+001100*----------------------------------------------------------------*
+001110 01  RT-FILE-STATUSES.
+001120     02  RT-STRIN-STATUS             PIC X(02) VALUE SPACES.
+001130     02  RT-RPT-STATUS               PIC X(02) VALUE SPACES.
+001140     02  RT-EXC-STATUS               PIC X(02) VALUE SPACES.
+001150     02  RT-RECON-STATUS             PIC X(02) VALUE SPACES.
+001160     02  RT-CKPT-STATUS              PIC X(02) VALUE SPACES.
+001170     02  RT-AUDIT-STATUS             PIC X(02) VALUE SPACES.
+001180
+001190 01  RT-EOF-SWITCH                   PIC X(01) VALUE "N".
+001200     88  RT-END-OF-INPUT                        VALUE "Y".
+001210
+001220*----------------------------------------------------------------*
+001230* FIXED FIELD WIDTHS OF THE SHARED RECORD, USED TO KEEP PER-
+001240* CHARACTER ROTATION FROM REFERENCE-MODIFYING PAST A FIELD'S
+001250* OWN LENGTH WHEN ANOTHER FIELD IS LONGER. SET FROM LENGTH OF
+001260* THE COPYBOOK FIELDS THEMSELVES AT INIT TIME SO THEY CANNOT
+001270* DRIFT OUT OF SYNC WITH STRSETUP.CPY.
+001280*----------------------------------------------------------------*
+001290 01  RT-FIELD-WIDTHS.
+001300     02  RT-WIDTH-ONE                PIC 9(03) COMP VALUE 0.
+001310     02  RT-WIDTH-TWO                PIC 9(03) COMP VALUE 0.
+001320     02  RT-WIDTH-THREE              PIC 9(03) COMP VALUE 0.
+001330
+001340*----------------------------------------------------------------*
+001350* WORK AREAS FOR COMPUTING THE TRAILING NON-SPACE LENGTH OF A
+001360* FIELD AND THE LONGEST-FIELD ROTATION BOUND DERIVED FROM THEM.
+001370*----------------------------------------------------------------*
+001380 01  RT-SCAN-AREAS.
+001390     02  RT-SCAN-FIELD               PIC X(100).
+001400     02  RT-SCAN-LIMIT               PIC 9(03) COMP.
+001410     02  RT-SCAN-SUB                 PIC 9(03) COMP.
+001420     02  RT-SCAN-LEN                 PIC 9(03) COMP.
+001430
+001440 01  RT-FIELD-LENGTHS.
+001450     02  RT-LEN-ONE                  PIC 9(03) COMP.
+001460     02  RT-LEN-TWO                  PIC 9(03) COMP.
+001470     02  RT-LEN-THREE                PIC 9(03) COMP.
+001480
+001490 01  RT-MAX-BOUND                    PIC 9(03) COMP.
+001500
+001510*----------------------------------------------------------------*
+001520* PRE-ROTATION VALIDATION SWITCHES (ONE PER FIELD).
+001530*----------------------------------------------------------------*
+001540 01  RT-FIELD-STATUS.
+001550     02  RT-ONE-STATUS               PIC X(01).
+001560     02  RT-TWO-STATUS               PIC X(01).
+001570     02  RT-THREE-STATUS             PIC X(01).
+001580
+001590 01  RT-EXCEPTION-SWITCH             PIC X(01) VALUE "N".
+001600     88  RT-HAS-EXCEPTION                       VALUE "Y".
+001610
+001620 01  RT-WRITE-FAILED-SWITCH          PIC X(01) VALUE "N".
+001630     88  RT-WRITE-FAILED                        VALUE "Y".
+001640
+001650*----------------------------------------------------------------*
+001660* RUN CONTROL TOTALS AND COUNTERS.
+001670*----------------------------------------------------------------*
+001680 01  RT-RUN-COUNTERS.
+001690     02  RT-RECORDS-READ             PIC 9(07) COMP VALUE 0.
+001700     02  RT-RECORDS-PROCESSED        PIC 9(07) COMP VALUE 0.
+001710     02  RT-RECORDS-VALID            PIC 9(07) COMP VALUE 0.
+001720     02  RT-RECORDS-EXCEPTION        PIC 9(07) COMP VALUE 0.
+001730     02  RT-LINES-THIS-RECORD        PIC 9(05) COMP VALUE 0.
+001740     02  RT-ROTATION-LINES-WRITTEN   PIC 9(09) COMP VALUE 0.
+001750     02  RT-RECON-MISMATCHES         PIC 9(07) COMP VALUE 0.
+001760
+001770*----------------------------------------------------------------*
+001780* CHECKPOINT / RESTART CONTROLS.
+001790*----------------------------------------------------------------*
+001800 01  RT-CHECKPOINT-CONTROLS.
+001810     02  RT-CHECKPOINT-INTERVAL      PIC 9(05) COMP VALUE 1000.
+001820     02  RT-SKIP-COUNT                PIC 9(07) COMP VALUE 0.
+001830     02  RT-CKPT-DIVISOR-QUOT        PIC 9(07) COMP VALUE 0.
+001840     02  RT-CKPT-DIVISOR-REM         PIC 9(07) COMP VALUE 0.
+001850
+001860 01  RT-CKPT-EXISTS-SWITCH           PIC X(01) VALUE "N".
+001870     88  RT-CKPT-EXISTS                         VALUE "Y".
+001880
+001890*----------------------------------------------------------------*
+001900* PRINT-FILE PAGE CONTROL.
+001910*----------------------------------------------------------------*
+001920 01  RT-PAGE-CONTROLS.
+001930     02  RT-LINES-ON-PAGE            PIC 9(03) COMP VALUE 0.
+001940     02  RT-LINES-PER-PAGE           PIC 9(03) COMP VALUE 60.
+001950     02  RT-PAGE-NUMBER              PIC 9(05) COMP VALUE 0.
+001960
+001970*----------------------------------------------------------------*
+001980* RUN IDENTIFICATION, USED ON REPORT HEADERS AND THE AUDIT LOG.
+001990*----------------------------------------------------------------*
+002000 01  RT-RUN-IDENTIFICATION.
+002010     02  RT-RUN-DATE                 PIC 9(08).
+002020     02  RT-RUN-DATE-X REDEFINES RT-RUN-DATE.
+002030         03  RT-RUN-YYYY             PIC 9(04).
+002040         03  RT-RUN-MM               PIC 9(02).
+002050         03  RT-RUN-DD               PIC 9(02).
+002060     02  RT-START-TIME               PIC 9(08).
+002070     02  RT-END-TIME                 PIC 9(08).
+002080     02  RT-OPERATOR-ID              PIC X(08) VALUE SPACES.
+002090     02  RT-JOB-ID                   PIC X(08) VALUE SPACES.
+002100
+002110*----------------------------------------------------------------*
+002120* REPORT LINE LAYOUTS.
+002130*----------------------------------------------------------------*
+002140 01  RT-RPT-HEADER-LINE.
+002150     02  FILLER                      PIC X(01) VALUE SPACES.
+002160     02  FILLER                      PIC X(20) VALUE
+002170         "ROTATETEXT ROTATION ".
+002180     02  FILLER                      PIC X(08) VALUE "REPORT  ".
+002190     02  FILLER                      PIC X(11) VALUE "RUN DATE: ".
+002200     02  RT-RPT-HDR-YYYY             PIC 9(04).
+002210     02  FILLER                      PIC X(01) VALUE "-".
+002220     02  RT-RPT-HDR-MM               PIC 9(02).
+002230     02  FILLER                      PIC X(01) VALUE "-".
+002240     02  RT-RPT-HDR-DD               PIC 9(02).
+002250     02  FILLER                      PIC X(06) VALUE "  PG: ".
+002260     02  RT-RPT-HDR-PAGE             PIC ZZZZ9.
+002270
+002280 01  RT-RPT-DETAIL-LINE.
+002290     02  FILLER                      PIC X(04) VALUE SPACES.
+002300     02  RT-RPT-CHAR-ONE             PIC X(01).
+002310     02  FILLER                      PIC X(03) VALUE SPACES.
+002320     02  RT-RPT-CHAR-TWO             PIC X(01).
+002330     02  FILLER                      PIC X(03) VALUE SPACES.
+002340     02  RT-RPT-CHAR-THREE           PIC X(01).
+002350
+002360 01  RT-EXC-HEADER-LINE.
+002370     02  FILLER                      PIC X(01) VALUE SPACES.
+002380     02  FILLER                      PIC X(30) VALUE
+002390         "ROTATETEXT EXCEPTION REPORT  ".
+002400     02  FILLER                      PIC X(11) VALUE "RUN DATE: ".
+002410     02  RT-EXC-HDR-YYYY             PIC 9(04).
+002420     02  FILLER                      PIC X(01) VALUE "-".
+002430     02  RT-EXC-HDR-MM               PIC 9(02).
+002440     02  FILLER                      PIC X(01) VALUE "-".
+002450     02  RT-EXC-HDR-DD               PIC 9(02).
+002460
+002470 01  RT-EXC-COLUMN-LINE.
+002480     02  FILLER                      PIC X(80) VALUE
+002490         " RECORD#  ONE TWO THREE  VALONE    VALTWO   VALTHREE".
+002500
+002510 01  RT-EXC-DETAIL-LINE.
+002520     02  FILLER                      PIC X(01) VALUE SPACES.
+002530     02  RT-EXC-RECORD-NUM           PIC ZZZZZZ9.
+002540     02  FILLER                      PIC X(02) VALUE SPACES.
+002550     02  RT-EXC-ONE-FLAG             PIC X(03).
+002560     02  RT-EXC-TWO-FLAG             PIC X(04).
+002570     02  RT-EXC-THREE-FLAG           PIC X(06).
+002580     02  RT-EXC-VAL-ONE              PIC X(12).
+002590     02  RT-EXC-VAL-TWO              PIC X(12).
+002600     02  RT-EXC-VAL-THREE            PIC X(30).
+002610
+002620 01  RT-RECON-HEADER-LINE.
+002630     02  FILLER                      PIC X(01) VALUE SPACES.
+002640     02  FILLER                      PIC X(40) VALUE
+002650         "ROTATETEXT RECONCILIATION REPORT      ".
+002660     02  FILLER                      PIC X(11) VALUE "RUN DATE: ".
+002670     02  RT-RECON-HDR-YYYY           PIC 9(04).
+002680     02  FILLER                      PIC X(01) VALUE "-".
+002690     02  RT-RECON-HDR-MM             PIC 9(02).
+002700     02  FILLER                      PIC X(01) VALUE "-".
+002710     02  RT-RECON-HDR-DD             PIC 9(02).
+002720
+002730 01  RT-RECON-COLUMN-LINE.
+002740     02  FILLER                      PIC X(80) VALUE
+002750         " RECORD#   EXPECTED-LINES  ACTUAL-LINES  STATUS".
+002760
+002770 01  RT-RECON-DETAIL-LINE.
+002780     02  FILLER                      PIC X(01) VALUE SPACES.
+002790     02  RT-RECON-RECORD-NUM         PIC ZZZZZZ9.
+002800     02  FILLER                      PIC X(04) VALUE SPACES.
+002810     02  RT-RECON-EXPECTED           PIC ZZZZ9.
+002820     02  FILLER                      PIC X(08) VALUE SPACES.
+002830     02  RT-RECON-ACTUAL             PIC ZZZZ9.
+002840     02  FILLER                      PIC X(04) VALUE SPACES.
+002850     02  RT-RECON-FLAG               PIC X(12).
+002860
+002870 01  RT-RECON-TOTALS-LINE-1.
+002880     02  FILLER                      PIC X(01) VALUE SPACES.
+002890     02  FILLER                      PIC X(24) VALUE
+002900         "TOTAL RECORDS READ.....".
+002910     02  RT-RECON-TOT-READ           PIC ZZZZZZ9.
+002920
+002930 01  RT-RECON-TOTALS-LINE-2.
+002940     02  FILLER                      PIC X(01) VALUE SPACES.
+002950     02  FILLER                      PIC X(24) VALUE
+002960         "TOTAL RECORDS VALID.....".
+002970     02  RT-RECON-TOT-VALID          PIC ZZZZZZ9.
+002980
+002990 01  RT-RECON-TOTALS-LINE-3.
+003000     02  FILLER                      PIC X(01) VALUE SPACES.
+003010     02  FILLER                      PIC X(24) VALUE
+003020         "TOTAL EXCEPTIONS........".
+003030     02  RT-RECON-TOT-EXCEPT         PIC ZZZZZZ9.
+003040
+003050 01  RT-RECON-TOTALS-LINE-4.
+003060     02  FILLER                      PIC X(01) VALUE SPACES.
+003070     02  FILLER                      PIC X(24) VALUE
+003080         "TOTAL ROTATION LINES....".
+003090     02  RT-RECON-TOT-LINES          PIC ZZZZZZZZ9.
+003100
+003110 01  RT-RECON-TOTALS-LINE-5.
+003120     02  FILLER                      PIC X(01) VALUE SPACES.
+003130     02  FILLER                      PIC X(24) VALUE
+003140         "TOTAL MISMATCHES........".
+003150     02  RT-RECON-TOT-MISMATCH       PIC ZZZZZZ9.
+003160     02  FILLER                      PIC X(01) VALUE SPACES.
+003170     02  RT-RECON-TOT-MISMATCH-MSG   PIC X(30).
+003180
+003190 01  RT-AUDIT-DETAIL-LINE.
+003200     02  FILLER                      PIC X(01) VALUE SPACES.
+003210     02  RT-AUD-OPERATOR             PIC X(08).
+003220     02  FILLER                      PIC X(01) VALUE SPACES.
+003230     02  RT-AUD-JOB-ID               PIC X(08).
+003240     02  FILLER                      PIC X(01) VALUE SPACES.
+003250     02  RT-AUD-EVENT                PIC X(05).
+003260     02  FILLER                      PIC X(01) VALUE SPACES.
+003270     02  RT-AUD-DATE                 PIC 9(08).
+003280     02  FILLER                      PIC X(01) VALUE SPACES.
+003290     02  RT-AUD-TIME                 PIC 9(08).
+003300     02  FILLER                      PIC X(01) VALUE SPACES.
+003310     02  RT-AUD-RECORD-COUNT         PIC ZZZZZZ9.
+003320
+003330 PROCEDURE DIVISION.
+003340*----------------------------------------------------------------*
+003350* 0000-MAINLINE                                                  *
+003360*----------------------------------------------------------------*
+003370 0000-MAINLINE.
+003380     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003390     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+003400         UNTIL RT-END-OF-INPUT.
+003410     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+003420     GO TO 9999-EXIT.
+003430
+003440*----------------------------------------------------------------*
+003450* 1000-INITIALIZE -- OPEN FILES, ESTABLISH RUN IDENTITY, CHECK   *
+003460* FOR A CHECKPOINT TO RESTART FROM, AND WRITE REPORT HEADERS.    *
+003470* THE CHECKPOINT IS PEEKED AT BEFORE THE REPORT FILES ARE        *
+003480* OPENED SO THAT A RESTARTED RUN CAN OPEN THEM EXTEND INSTEAD    *
+003490* OF OUTPUT -- OPENING OUTPUT UNCONDITIONALLY WOULD TRUNCATE     *
+003500* REPORT OUTPUT ALREADY WRITTEN FOR RECORDS AN EARLIER, ABENDED  *
+003510* RUN HAD ALREADY FINISHED.                                      *
+003520*----------------------------------------------------------------*
+003530 1000-INITIALIZE.
+003540     PERFORM 1100-GET-RUN-IDENTIFICATION THRU 1100-EXIT.
+003550     PERFORM 1150-PEEK-CHECKPOINT THRU 1150-EXIT.
+003560     OPEN INPUT StrinFile.
+003570     PERFORM 1160-OPEN-REPORT-FILES THRU 1160-EXIT.
+003580     OPEN EXTEND AuditFile.
+003590     IF RT-AUDIT-STATUS NOT = "00"
+003600         CLOSE AuditFile
+003610         OPEN OUTPUT AuditFile
+003620     END-IF.
+003630     PERFORM 1200-CHECK-RESTART THRU 1200-EXIT.
+003640     PERFORM 1300-WRITE-REPORT-HEADERS THRU 1300-EXIT.
+003650     PERFORM 1400-WRITE-AUDIT-START THRU 1400-EXIT.
+003660     PERFORM 1500-SET-FIELD-WIDTHS THRU 1500-EXIT.
+003670 1000-EXIT.
+003680     EXIT.
+003690
+003700 1100-GET-RUN-IDENTIFICATION.
+003710     ACCEPT RT-RUN-DATE FROM DATE YYYYMMDD.
+003720     ACCEPT RT-START-TIME FROM TIME.
+003730     ACCEPT RT-OPERATOR-ID FROM ENVIRONMENT "USER".
+003740     IF RT-OPERATOR-ID = SPACES
+003750         MOVE "UNKNOWN " TO RT-OPERATOR-ID
+003760     END-IF.
+003770     ACCEPT RT-JOB-ID FROM ENVIRONMENT "JOB_ID".
+003780     IF RT-JOB-ID = SPACES
+003790         MOVE "ROTATEXT" TO RT-JOB-ID
+003800     END-IF.
+003810 1100-EXIT.
+003820     EXIT.
+003830
+003840*----------------------------------------------------------------*
+003850* 1150-PEEK-CHECKPOINT -- READS THE CHECKPOINT FILE, IF ONE IS   *
+003860* LEFT FROM AN EARLIER, INCOMPLETE RUN, AHEAD OF OPENING ANY OF  *
+003870* THE REPORT FILES, SO 1160-OPEN-REPORT-FILES KNOWS WHETHER TO   *
+003880* OPEN THEM EXTEND (RESTART) OR OUTPUT (CLEAN RUN). ALSO SEEDS   *
+003890* THE RUN COUNTERS THAT 8100-WRITE-RECON-TOTALS PRINTS, SO A     *
+003900* RESTARTED RUN'S TOTALS COVER THE WHOLE FILE, NOT JUST THE      *
+003910* TAIL SEGMENT THIS RUN ACTUALLY PROCESSES.                      *
+003920*----------------------------------------------------------------*
+003930 1150-PEEK-CHECKPOINT.
+003940     MOVE 0 TO RT-SKIP-COUNT.
+003950     OPEN INPUT CkptFile.
+003960     IF RT-CKPT-STATUS = "00"
+003970         READ CkptFile
+003980             AT END
+003990                 CONTINUE
+004000             NOT AT END
+004010                 SET RT-CKPT-EXISTS TO TRUE
+004020                 MOVE CkptRecordsProcessed TO RT-SKIP-COUNT
+004030                 MOVE CkptRecordsValid TO RT-RECORDS-VALID
+004040                 MOVE CkptRecordsException TO RT-RECORDS-EXCEPTION
+004050                 MOVE CkptRotationLinesWritten
+004060                     TO RT-ROTATION-LINES-WRITTEN
+004070                 MOVE CkptReconMismatches TO RT-RECON-MISMATCHES
+004080                 MOVE CkptPageNumber TO RT-PAGE-NUMBER
+004090         END-READ
+004100         CLOSE CkptFile
+004110     END-IF.
+004120 1150-EXIT.
+004130     EXIT.
+004140
+004150*----------------------------------------------------------------*
+004160* 1160-OPEN-REPORT-FILES -- A CLEAN RUN OPENS THE ROTATION,      *
+004170* EXCEPTION, AND RECONCILIATION REPORTS OUTPUT. A RESTARTED RUN  *
+004180* OPENS THEM EXTEND SO THE REPORT OUTPUT ALREADY WRITTEN FOR THE *
+004190* RECORDS AN EARLIER RUN FINISHED IS APPENDED TO, NOT DESTROYED. *
+004200*----------------------------------------------------------------*
+004210 1160-OPEN-REPORT-FILES.
+004220     IF RT-SKIP-COUNT > 0
+004230         OPEN EXTEND RptFile
+004240         OPEN EXTEND ExcptFile
+004250         OPEN EXTEND ReconFile
+004260     ELSE
+004270         OPEN OUTPUT RptFile
+004280         OPEN OUTPUT ExcptFile
+004290         OPEN OUTPUT ReconFile
+004300     END-IF.
+004310 1160-EXIT.
+004320     EXIT.
+004330
+004340*----------------------------------------------------------------*
+004350* 1200-CHECK-RESTART -- THE SKIP COUNT WAS ESTABLISHED BY        *
+004360* 1150-PEEK-CHECKPOINT; THAT MANY STRINGSSETUP RECORDS ARE NOW   *
+004370* SKIPPED (NOT REPROCESSED AND NOT RE-REPORTED) BEFORE NORMAL    *
+004380* PROCESSING PICKS UP WHERE THE EARLIER RUN LEFT OFF.            *
+004390*----------------------------------------------------------------*
+004400 1200-CHECK-RESTART.
+004410     IF RT-SKIP-COUNT > 0
+004420         DISPLAY "ROTATETEXT: RESTARTING, SKIPPING "
+004430             RT-SKIP-COUNT " ALREADY-PROCESSED RECORDS."
+004440         PERFORM 1250-SKIP-RECORD THRU 1250-EXIT
+004450             RT-SKIP-COUNT TIMES
+004460         MOVE RT-SKIP-COUNT TO RT-RECORDS-PROCESSED
+004470     END-IF.
+004480 1200-EXIT.
+004490     EXIT.
+004500
+004510 1250-SKIP-RECORD.
+004520     IF NOT RT-END-OF-INPUT
+004530         READ StrinFile
+004540             AT END
+004550                 SET RT-END-OF-INPUT TO TRUE
+004560             NOT AT END
+004570                 ADD 1 TO RT-RECORDS-READ
+004580         END-READ
+004590     END-IF.
+004600 1250-EXIT.
+004610     EXIT.
+004620
+004630*----------------------------------------------------------------*
+004640* 1300-WRITE-REPORT-HEADERS -- THE ROTATION REPORT GETS A FRESH  *
+004650* PAGE BANNER ON EVERY RUN, INCLUDING A RESTART, SINCE PAGE 1160 *
+004660* ALREADY POSITIONED ROTRPT AT END-OF-FILE AND A NEW PAGE IS THE *
+004670* SIMPLEST WAY TO KEEP RT-LINES-ON-PAGE HONEST WITHOUT KNOWING   *
+004680* HOW MANY LINES WERE ALREADY PRINTED ON THE PRIOR RUN'S LAST    *
+004690* PHYSICAL PAGE. THE EXCEPTION AND RECONCILIATION REPORTS' ONE-  *
+004700* TIME HEADER/COLUMN LINES, THOUGH, MUST NOT REPEAT MID-FILE, SO *
+004710* THOSE ARE WRITTEN ONLY ON A CLEAN, NON-RESTARTED RUN.          *
+004720*----------------------------------------------------------------*
+004730 1300-WRITE-REPORT-HEADERS.
+004740     PERFORM 1310-WRITE-RPT-PAGE-HEADER THRU 1310-EXIT.
+004750     IF RT-SKIP-COUNT = 0
+004760         MOVE RT-RUN-YYYY TO RT-EXC-HDR-YYYY
+004770         MOVE RT-RUN-MM TO RT-EXC-HDR-MM
+004780         MOVE RT-RUN-DD TO RT-EXC-HDR-DD
+004790         WRITE ExcptRecord FROM RT-EXC-HEADER-LINE
+004800         WRITE ExcptRecord FROM RT-EXC-COLUMN-LINE
+004810         MOVE RT-RUN-YYYY TO RT-RECON-HDR-YYYY
+004820         MOVE RT-RUN-MM TO RT-RECON-HDR-MM
+004830         MOVE RT-RUN-DD TO RT-RECON-HDR-DD
+004840         WRITE ReconRecord FROM RT-RECON-HEADER-LINE
+004850         WRITE ReconRecord FROM RT-RECON-COLUMN-LINE
+004860     END-IF.
+004870 1300-EXIT.
+004880     EXIT.
+004890
+004900 1310-WRITE-RPT-PAGE-HEADER.
+004910     ADD 1 TO RT-PAGE-NUMBER.
+004920     MOVE 0 TO RT-LINES-ON-PAGE.
+004930     MOVE RT-RUN-YYYY TO RT-RPT-HDR-YYYY.
+004940     MOVE RT-RUN-MM TO RT-RPT-HDR-MM.
+004950     MOVE RT-RUN-DD TO RT-RPT-HDR-DD.
+004960     MOVE RT-PAGE-NUMBER TO RT-RPT-HDR-PAGE.
+004970     WRITE RptRecord FROM RT-RPT-HEADER-LINE.
+004980 1310-EXIT.
+004990     EXIT.
+005000
+005010 1400-WRITE-AUDIT-START.
+005020     MOVE RT-OPERATOR-ID TO RT-AUD-OPERATOR.
+005030     MOVE RT-JOB-ID TO RT-AUD-JOB-ID.
+005040     MOVE "START" TO RT-AUD-EVENT.
+005050     MOVE RT-RUN-DATE TO RT-AUD-DATE.
+005060     MOVE RT-START-TIME TO RT-AUD-TIME.
+005070     MOVE RT-SKIP-COUNT TO RT-AUD-RECORD-COUNT.
+005080     WRITE AuditRecord FROM RT-AUDIT-DETAIL-LINE.
+005090 1400-EXIT.
+005100     EXIT.
+005110
+005120*----------------------------------------------------------------*
+005130* 1500-SET-FIELD-WIDTHS -- TAKES THE PER-CHARACTER ROTATION      *
+005140* WIDTHS DIRECTLY FROM THE LENGTH OF THE COPYBOOK FIELDS, SO     *
+005150* THEY CANNOT DRIFT OUT OF SYNC WITH STRSETUP.CPY THE WAY A      *
+005160* SECOND, INDEPENDENTLY-MAINTAINED SET OF LITERALS COULD.        *
+005170*----------------------------------------------------------------*
+005180 1500-SET-FIELD-WIDTHS.
+005190     MOVE LENGTH OF ValOne TO RT-WIDTH-ONE.
+005200     MOVE LENGTH OF ValTwo TO RT-WIDTH-TWO.
+005210     MOVE LENGTH OF ValThree TO RT-WIDTH-THREE.
+005220 1500-EXIT.
+005230     EXIT.
+005240
+005250*----------------------------------------------------------------*
+005260* 2000-PROCESS-RECORD -- ONE ITERATION PER STRINGSSETUP RECORD.  *
+005270*----------------------------------------------------------------*
+005280 2000-PROCESS-RECORD.
+005290     READ StrinFile
+005300         AT END
+005310             SET RT-END-OF-INPUT TO TRUE
+005320     END-READ.
+005330     IF RT-END-OF-INPUT
+005340         GO TO 2000-EXIT
+005350     END-IF.
+005360     ADD 1 TO RT-RECORDS-READ.
+005370     MOVE StrinRecord TO StringsSetup.
+005380     PERFORM 2100-COMPUTE-BOUND THRU 2100-EXIT.
+005390     PERFORM 2200-VALIDATE-RECORD THRU 2200-EXIT.
+005400     PERFORM 2300-ROTATE-RECORD THRU 2300-EXIT.
+005410     PERFORM 2500-WRITE-RECON-LINE THRU 2500-EXIT.
+005420     ADD 1 TO RT-RECORDS-PROCESSED.
+005430     DIVIDE RT-RECORDS-PROCESSED BY RT-CHECKPOINT-INTERVAL
+005440         GIVING RT-CKPT-DIVISOR-QUOT
+005450         REMAINDER RT-CKPT-DIVISOR-REM.
+005460     IF RT-CKPT-DIVISOR-REM = 0
+005470         PERFORM 2600-WRITE-CHECKPOINT THRU 2600-EXIT
+005480     END-IF.
+005490 2000-EXIT.
+005500     EXIT.
+005510
+005520*----------------------------------------------------------------*
+005530* 2100-COMPUTE-BOUND -- THE ROTATION LOOP RUNS AS LONG AS THE    *
+005540* LONGEST OF THE THREE FIELDS, MEASURED BY TRAILING NON-SPACE    *
+005550* CONTENT, NOT BY A FIXED FIELD LENGTH.                          *
+005560*----------------------------------------------------------------*
+005570 2100-COMPUTE-BOUND.
+005580     MOVE SPACES TO RT-SCAN-FIELD.
+005590     MOVE ValOne TO RT-SCAN-FIELD.
+005600     MOVE RT-WIDTH-ONE TO RT-SCAN-LIMIT.
+005610     PERFORM 2110-FIND-TRAILING-LENGTH THRU 2110-EXIT.
+005620     MOVE RT-SCAN-LEN TO RT-LEN-ONE.
+005630
+005640     MOVE SPACES TO RT-SCAN-FIELD.
+005650     MOVE ValTwo TO RT-SCAN-FIELD.
+005660     MOVE RT-WIDTH-TWO TO RT-SCAN-LIMIT.
+005670     PERFORM 2110-FIND-TRAILING-LENGTH THRU 2110-EXIT.
+005680     MOVE RT-SCAN-LEN TO RT-LEN-TWO.
+005690
+005700     MOVE SPACES TO RT-SCAN-FIELD.
+005710     MOVE ValThree TO RT-SCAN-FIELD.
+005720     MOVE RT-WIDTH-THREE TO RT-SCAN-LIMIT.
+005730     PERFORM 2110-FIND-TRAILING-LENGTH THRU 2110-EXIT.
+005740     MOVE RT-SCAN-LEN TO RT-LEN-THREE.
+005750
+005760     MOVE RT-LEN-ONE TO RT-MAX-BOUND.
+005770     IF RT-LEN-TWO > RT-MAX-BOUND
+005780         MOVE RT-LEN-TWO TO RT-MAX-BOUND
+005790     END-IF.
+005800     IF RT-LEN-THREE > RT-MAX-BOUND
+005810         MOVE RT-LEN-THREE TO RT-MAX-BOUND
+005820     END-IF.
+005830     IF RT-MAX-BOUND = 0
+005840         MOVE 1 TO RT-MAX-BOUND
+005850     END-IF.
+005860 2100-EXIT.
+005870     EXIT.
+005880
+005890 2110-FIND-TRAILING-LENGTH.
+005900     MOVE RT-SCAN-LIMIT TO RT-SCAN-SUB.
+005910     PERFORM 2111-BACK-UP-ONE THRU 2111-EXIT
+005920         UNTIL RT-SCAN-SUB = 0
+005930         OR RT-SCAN-FIELD(RT-SCAN-SUB:1) NOT = SPACE.
+005940     MOVE RT-SCAN-SUB TO RT-SCAN-LEN.
+005950 2110-EXIT.
+005960     EXIT.
+005970
+005980 2111-BACK-UP-ONE.
+005990     SUBTRACT 1 FROM RT-SCAN-SUB.
+006000 2111-EXIT.
+006010     EXIT.
+006020
+006030*----------------------------------------------------------------*
+006040* 2200-VALIDATE-RECORD -- FLAGS ANY FIELD THAT IS COMPLETELY     *
+006050* BLANK (A SILENT ALL-SPACES FIELD WOULD OTHERWISE JUST ROTATE   *
+006060* AS BLANKS WITH NOBODY NOTICING), OR THAT RUNS ALL THE WAY TO   *
+006070* ITS OWN FIELD'S WIDTH (A POSSIBLE SIGN THE TRUE VALUE WAS      *
+006080* TRUNCATED TO FIT). EACH FIELD IS JUDGED AGAINST ITS OWN WIDTH,*
+006090* NOT AGAINST THE RUN'S CROSS-FIELD ROTATION BOUND -- A LONG     *
+006100* VALTHREE IS EXPECTED TO OUTRUN THE SHORTER VALONE/VALTWO AND   *
+006110* IS NOT, BY ITSELF, A DATA PROBLEM.                             *
+006120*----------------------------------------------------------------*
+006130 2200-VALIDATE-RECORD.
+006140     MOVE "N" TO RT-ONE-STATUS RT-TWO-STATUS RT-THREE-STATUS.
+006150     MOVE "N" TO RT-EXCEPTION-SWITCH.
+006160     IF RT-LEN-ONE = 0 OR RT-LEN-ONE = RT-WIDTH-ONE
+006170         MOVE "Y" TO RT-ONE-STATUS
+006180     END-IF.
+006190     IF RT-LEN-TWO = 0 OR RT-LEN-TWO = RT-WIDTH-TWO
+006200         MOVE "Y" TO RT-TWO-STATUS
+006210     END-IF.
+006220     IF RT-LEN-THREE = 0 OR RT-LEN-THREE = RT-WIDTH-THREE
+006230         MOVE "Y" TO RT-THREE-STATUS
+006240     END-IF.
+006250     IF RT-ONE-STATUS = "Y" OR RT-TWO-STATUS = "Y"
+006260             OR RT-THREE-STATUS = "Y"
+006270         SET RT-HAS-EXCEPTION TO TRUE
+006280         ADD 1 TO RT-RECORDS-EXCEPTION
+006290         PERFORM 2250-WRITE-EXCEPTION-LINE THRU 2250-EXIT
+006300     ELSE
+006310         ADD 1 TO RT-RECORDS-VALID
+006320     END-IF.
+006330 2200-EXIT.
+006340     EXIT.
+006350
+006360 2250-WRITE-EXCEPTION-LINE.
+006370     MOVE RT-RECORDS-READ TO RT-EXC-RECORD-NUM.
+006380     MOVE RT-ONE-STATUS TO RT-EXC-ONE-FLAG.
+006390     MOVE RT-TWO-STATUS TO RT-EXC-TWO-FLAG.
+006400     MOVE RT-THREE-STATUS TO RT-EXC-THREE-FLAG.
+006410     MOVE ValOne TO RT-EXC-VAL-ONE.
+006420     MOVE ValTwo TO RT-EXC-VAL-TWO.
+006430     MOVE ValThree(1:30) TO RT-EXC-VAL-THREE.
+006440     WRITE ExcptRecord FROM RT-EXC-DETAIL-LINE.
+006450     IF RT-EXC-STATUS NOT = "00"
+006460         DISPLAY "ROTATETEXT: *** WRITE TO EXCPRPT FAILED, "
+006470             "STATUS " RT-EXC-STATUS " ON RECORD " RT-RECORDS-READ
+006480     END-IF.
+006490 2250-EXIT.
+006500     EXIT.
+006510
+006520*----------------------------------------------------------------*
+006530* 2300-ROTATE-RECORD -- WRITES ONE REPORT LINE PER CHARACTER     *
+006540* POSITION UP TO THE ROTATION BOUND, TREATING POSITIONS PAST A   *
+006550* SHORTER FIELD'S OWN LENGTH AS BLANK FOR THAT COLUMN.           *
+006560*----------------------------------------------------------------*
+006570 2300-ROTATE-RECORD.
+006580     MOVE 1 TO InputNum.
+006590     MOVE 0 TO RT-LINES-THIS-RECORD.
+006600     MOVE "N" TO RT-WRITE-FAILED-SWITCH.
+006610     PERFORM 2310-ROTATE-ONE-CHAR THRU 2310-EXIT
+006620         UNTIL InputNum > RT-MAX-BOUND.
+006630 2300-EXIT.
+006640     EXIT.
+006650
+006660*----------------------------------------------------------------*
+006670* 2310-ROTATE-ONE-CHAR -- RT-LINES-THIS-RECORD IS ONLY BUMPED    *
+006680* WHEN THE WRITE TO RPTFILE ACTUALLY COMES BACK "00", SO IT IS   *
+006690* A TRUE COUNT OF LINES ACTUALLY WRITTEN FOR 2500-WRITE-RECON-   *
+006700* LINE TO CHECK AGAINST THE COMPUTED BOUND, RATHER THAN JUST     *
+006710* ECHOING THE LOOP BOUND THAT DROVE IT.                          *
+006720*----------------------------------------------------------------*
+006730 2310-ROTATE-ONE-CHAR.
+006740     PERFORM 2320-CHECK-PAGE-BREAK THRU 2320-EXIT.
+006750     IF InputNum <= RT-WIDTH-ONE
+006760         MOVE ValOne(InputNum:1) TO RT-RPT-CHAR-ONE
+006770     ELSE
+006780         MOVE SPACE TO RT-RPT-CHAR-ONE
+006790     END-IF.
+006800     IF InputNum <= RT-WIDTH-TWO
+006810         MOVE ValTwo(InputNum:1) TO RT-RPT-CHAR-TWO
+006820     ELSE
+006830         MOVE SPACE TO RT-RPT-CHAR-TWO
+006840     END-IF.
+006850     IF InputNum <= RT-WIDTH-THREE
+006860         MOVE ValThree(InputNum:1) TO RT-RPT-CHAR-THREE
+006870     ELSE
+006880         MOVE SPACE TO RT-RPT-CHAR-THREE
+006890     END-IF.
+006900     WRITE RptRecord FROM RT-RPT-DETAIL-LINE.
+006910     IF RT-RPT-STATUS = "00"
+006920         ADD 1 TO RT-LINES-ON-PAGE
+006930         ADD 1 TO RT-LINES-THIS-RECORD
+006940         ADD 1 TO RT-ROTATION-LINES-WRITTEN
+006950     ELSE
+006960         SET RT-WRITE-FAILED TO TRUE
+006970         DISPLAY "ROTATETEXT: *** WRITE TO ROTRPT FAILED, STATUS "
+006980             RT-RPT-STATUS " ON RECORD " RT-RECORDS-READ
+006990     END-IF.
+007000     ADD 1 TO InputNum.
+007010 2310-EXIT.
+007020     EXIT.
+007030
+007040 2320-CHECK-PAGE-BREAK.
+007050     IF RT-LINES-ON-PAGE >= RT-LINES-PER-PAGE
+007060         PERFORM 1310-WRITE-RPT-PAGE-HEADER THRU 1310-EXIT
+007070     END-IF.
+007080 2320-EXIT.
+007090     EXIT.
+007100
+007110*----------------------------------------------------------------*
+007120* 2500-WRITE-RECON-LINE -- PROVES, RECORD BY RECORD, THAT THE    *
+007130* NUMBER OF ROTATION LINES ACTUALLY WRITTEN MATCHES THE BOUND    *
+007140* THAT WAS COMPUTED FOR THAT RECORD. RT-LINES-THIS-RECORD IS     *
+007150* ONLY INCREMENTED IN 2310-ROTATE-ONE-CHAR WHEN RPTFILE'S OWN    *
+007160* FILE STATUS CONFIRMS THE WRITE SUCCEEDED, SO THIS IS AN        *
+007170* INDEPENDENT CHECK AGAINST A REAL WRITE FAILURE, NOT JUST THE   *
+007180* SAME LOOP BOUND COMPARED AGAINST ITSELF.                       *
+007190*----------------------------------------------------------------*
+007200 2500-WRITE-RECON-LINE.
+007210     MOVE RT-RECORDS-READ TO RT-RECON-RECORD-NUM.
+007220     MOVE RT-MAX-BOUND TO RT-RECON-EXPECTED.
+007230     MOVE RT-LINES-THIS-RECORD TO RT-RECON-ACTUAL.
+007240     IF RT-MAX-BOUND = RT-LINES-THIS-RECORD
+007250             AND NOT RT-WRITE-FAILED
+007260         MOVE "OK" TO RT-RECON-FLAG
+007270     ELSE
+007280         MOVE "**MISMATCH**" TO RT-RECON-FLAG
+007290         ADD 1 TO RT-RECON-MISMATCHES
+007300     END-IF.
+007310     WRITE ReconRecord FROM RT-RECON-DETAIL-LINE.
+007320     IF RT-RECON-STATUS NOT = "00"
+007330         DISPLAY "ROTATETEXT: *** WRITE TO RECONRPT FAILED, "
+007340             RT-RECON-STATUS " ON RECORD " RT-RECORDS-READ
+007350     END-IF.
+007360 2500-EXIT.
+007370     EXIT.
+007380
+007390*----------------------------------------------------------------*
+007400* 2600-WRITE-CHECKPOINT -- REWRITES THE CHECKPOINT FILE EVERY    *
+007410* RT-CHECKPOINT-INTERVAL RECORDS SO A RERAN JOB CAN RESTART      *
+007420* CLOSE TO WHERE AN ABENDED RUN LEFT OFF. THE VERY FIRST WRITE   *
+007430* EVER MADE AGAINST A GIVEN CHECKPOINT DATASET OPENS IT OUTPUT;  *
+007440* EVERY WRITE AFTER THAT (INCLUDING ONES MADE LATER THIS SAME    *
+007450* RUN) OPENS IT I-O, READS THE ONE EXISTING RECORD TO POSITION   *
+007460* THE FILE, AND REWRITES IT -- REWRITE ON A SEQUENTIAL FILE      *
+007470* REQUIRES A PRIOR SUCCESSFUL READ TO ESTABLISH THAT POSITION,   *
+007480* SO THE READ HAPPENS EVEN THOUGH ITS CONTENT IS IMMEDIATELY     *
+007490* OVERLAID BY 2610-SET-CKPT-FIELDS. ROTCKPT'S DISP=MOD POSITIONS *
+007491* THE DATASET AT END-OF-FILE BEFORE THE PROGRAM GETS CONTROL --  *
+007492* AN OPEN OUTPUT THERE WOULD APPEND A NEW RECORD EACH TIME       *
+007493* RATHER THAN REPLACE THE ONE RECORD A RESTART'S PEEK EXPECTS    *
+007494* TO FIND.                                                       *
+007500*----------------------------------------------------------------*
+007510 2600-WRITE-CHECKPOINT.
+007511     IF RT-CKPT-EXISTS
+007512         OPEN I-O CkptFile
+007513         READ CkptFile
+007514             AT END CONTINUE
+007515         END-READ
+007516         PERFORM 2610-SET-CKPT-FIELDS THRU 2610-EXIT
+007517         REWRITE CkptRecord
+007518     ELSE
+007519         OPEN OUTPUT CkptFile
+007521         PERFORM 2610-SET-CKPT-FIELDS THRU 2610-EXIT
+007522         WRITE CkptRecord
+007523         SET RT-CKPT-EXISTS TO TRUE
+007524     END-IF.
+007525     IF RT-CKPT-STATUS NOT = "00"
+007526         DISPLAY "ROTATETEXT: *** CKPT WRITE FAILED, STATUS "
+007527             RT-CKPT-STATUS
+007528     END-IF.
+007529     CLOSE CkptFile.
+007680 2600-EXIT.
+007690     EXIT.
+007691
+007692*----------------------------------------------------------------*
+007693* 2610-SET-CKPT-FIELDS -- LOADS THE CURRENT RUN COUNTERS INTO     *
+007694* CKPTRECORD. CALLED AFTER THE FILE HAS BEEN OPENED (AND, FOR A   *
+007695* REWRITE, READ) SO THE VALUES SET HERE ARE NOT THE ONES THAT    *
+007696* END UP WRITTEN TO DISK.                                        *
+007697*----------------------------------------------------------------*
+007698 2610-SET-CKPT-FIELDS.
+007699     MOVE RT-RECORDS-PROCESSED TO CkptRecordsProcessed.
+007700     MOVE RT-RECORDS-VALID TO CkptRecordsValid.
+007701     MOVE RT-RECORDS-EXCEPTION TO CkptRecordsException.
+007702     MOVE RT-ROTATION-LINES-WRITTEN TO CkptRotationLinesWritten.
+007703     MOVE RT-RECON-MISMATCHES TO CkptReconMismatches.
+007704     MOVE RT-PAGE-NUMBER TO CkptPageNumber.
+007705 2610-EXIT.
+007706     EXIT.
+007700
+007710*----------------------------------------------------------------*
+007720* 8000-FINALIZE -- TOTALS, AUDIT CLOSE-OUT, AND FILE CLOSE. THE  *
+007730* TOTALS BLOCK IS SUPPRESSED ONLY WHEN THIS IS A RERUN OF A JOB  *
+007740* THAT HAD ALREADY RUN TO A CLEAN FINISH AND PROCESSED NO NEW    *
+007750* RECORDS -- AN 8300-WRITTEN FINAL CHECKPOINT MEANS RT-SKIP-     *
+007760* COUNT ALREADY COVERS THE WHOLE FILE, SO RT-RECORDS-PROCESSED   *
+007770* COMING BACK EQUAL TO IT (RATHER THAN GREATER) IS HOW THAT      *
+007780* CASE IS TOLD APART FROM A RESTART THAT ACTUALLY FINISHES THE   *
+007790* REMAINDER OF AN ABENDED RUN'S WORK.                            *
+007800*----------------------------------------------------------------*
+007810 8000-FINALIZE.
+007820     IF RT-SKIP-COUNT = 0 OR RT-RECORDS-PROCESSED > RT-SKIP-COUNT
+007830         PERFORM 8100-WRITE-RECON-TOTALS THRU 8100-EXIT
+007840     END-IF.
+007850     PERFORM 8200-WRITE-AUDIT-END THRU 8200-EXIT.
+007860     PERFORM 8300-WRITE-FINAL-CHECKPOINT THRU 8300-EXIT.
+007870     CLOSE StrinFile.
+007880     CLOSE RptFile.
+007890     CLOSE ExcptFile.
+007900     CLOSE ReconFile.
+007910     CLOSE AuditFile.
+007920     DISPLAY "ROTATETEXT: RECORDS READ.......: " RT-RECORDS-READ.
+007930     DISPLAY "ROTATETEXT: RECORDS VALID......: " RT-RECORDS-VALID.
+007940     DISPLAY "ROTATETEXT: RECORDS EXCEPTION..: "
+007950         RT-RECORDS-EXCEPTION.
+007960     DISPLAY "ROTATETEXT: RECON MISMATCHES...: "
+007970         RT-RECON-MISMATCHES.
+007980 8000-EXIT.
+007990     EXIT.
+008000
+008010 8100-WRITE-RECON-TOTALS.
+008020     MOVE RT-RECORDS-READ TO RT-RECON-TOT-READ.
+008030     WRITE ReconRecord FROM RT-RECON-TOTALS-LINE-1.
+008040     PERFORM 8110-CHECK-TOTALS-STATUS THRU 8110-EXIT.
+008050     MOVE RT-RECORDS-VALID TO RT-RECON-TOT-VALID.
+008060     WRITE ReconRecord FROM RT-RECON-TOTALS-LINE-2.
+008070     PERFORM 8110-CHECK-TOTALS-STATUS THRU 8110-EXIT.
+008080     MOVE RT-RECORDS-EXCEPTION TO RT-RECON-TOT-EXCEPT.
+008090     WRITE ReconRecord FROM RT-RECON-TOTALS-LINE-3.
+008100     PERFORM 8110-CHECK-TOTALS-STATUS THRU 8110-EXIT.
+008110     MOVE RT-ROTATION-LINES-WRITTEN TO RT-RECON-TOT-LINES.
+008120     WRITE ReconRecord FROM RT-RECON-TOTALS-LINE-4.
+008130     PERFORM 8110-CHECK-TOTALS-STATUS THRU 8110-EXIT.
+008140     MOVE RT-RECON-MISMATCHES TO RT-RECON-TOT-MISMATCH.
+008150     IF RT-RECON-MISMATCHES = 0
+008160         MOVE "RUN RECONCILES CLEAN" TO RT-RECON-TOT-MISMATCH-MSG
+008170     ELSE
+008180         MOVE "*** DO NOT SIGN OFF ***" TO
+008190             RT-RECON-TOT-MISMATCH-MSG
+008200     END-IF.
+008210     WRITE ReconRecord FROM RT-RECON-TOTALS-LINE-5.
+008220     PERFORM 8110-CHECK-TOTALS-STATUS THRU 8110-EXIT.
+008230 8100-EXIT.
+008240     EXIT.
+008250
+008260*----------------------------------------------------------------*
+008270* 8110-CHECK-TOTALS-STATUS -- SHARED FILE-STATUS CHECK FOR EACH  *
+008280* OF THE FIVE RECONRPT TOTALS-LINE WRITES ABOVE.                 *
+008290*----------------------------------------------------------------*
+008300 8110-CHECK-TOTALS-STATUS.
+008310     IF RT-RECON-STATUS NOT = "00"
+008320         DISPLAY "ROTATETEXT: *** WRITE TO RECONRPT FAILED, "
+008330             RT-RECON-STATUS " WRITING TOTALS"
+008340     END-IF.
+008350 8110-EXIT.
+008360     EXIT.
+008370
+008380 8200-WRITE-AUDIT-END.
+008390     ACCEPT RT-END-TIME FROM TIME.
+008400     MOVE RT-OPERATOR-ID TO RT-AUD-OPERATOR.
+008410     MOVE RT-JOB-ID TO RT-AUD-JOB-ID.
+008420     MOVE "END  " TO RT-AUD-EVENT.
+008430     MOVE RT-RUN-DATE TO RT-AUD-DATE.
+008440     MOVE RT-END-TIME TO RT-AUD-TIME.
+008450     MOVE RT-RECORDS-PROCESSED TO RT-AUD-RECORD-COUNT.
+008460     WRITE AuditRecord FROM RT-AUDIT-DETAIL-LINE.
+008470 8200-EXIT.
+008480     EXIT.
+008490
+008500*----------------------------------------------------------------*
+008510* 8300-WRITE-FINAL-CHECKPOINT -- A RUN THAT FINISHES CLEAN       *
+008520* LEAVES A CHECKPOINT EQUAL TO THE FULL RECORD COUNT SO A        *
+008530* SUBSEQUENT ACCIDENTAL RERUN SKIPS THE WHOLE FILE RATHER THAN   *
+008540* REPROCESSING IT.                                               *
+008550*----------------------------------------------------------------*
+008560 8300-WRITE-FINAL-CHECKPOINT.
+008570     PERFORM 2600-WRITE-CHECKPOINT THRU 2600-EXIT.
+008580 8300-EXIT.
+008590     EXIT.
+008600
+008610 9999-EXIT.
+008620     STOP RUN.
