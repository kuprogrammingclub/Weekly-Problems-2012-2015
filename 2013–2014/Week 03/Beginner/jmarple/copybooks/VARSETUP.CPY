@@ -0,0 +1,18 @@
+000010*----------------------------------------------------------------*
+000020* VARSETUP.CPY
+000030*----------------------------------------------------------------*
+000040* RECORD LAYOUT FOR THE VARIABLE-COUNT STRING ROTATION MODE
+000050* (ROTATETEXTV). AN OCCURS TABLE OF STRINGS DRIVEN BY A COUNT
+000060* FIELD, FOR REQUESTS THAT NEED MORE THAN THE FIXED THREE
+000070* COLUMNS THAT STRSETUP.CPY PROVIDES.
+000080*
+000090* MOD-HISTORY:
+000100*   2026-08-08 JRM  ORIGINAL VERSION.
+000110*----------------------------------------------------------------*
+000120 01  VarStringsSetup.
+000130     02  VarStringCount          PIC 9(03).
+000140     02  VarStringTable OCCURS 1 TO 20 TIMES
+000150                 DEPENDING ON VarStringCount
+000160                 INDEXED BY VarStringIdx.
+000170         03  VarStringValue      PIC X(100).
+000180 01  VarInputNum                 PIC 9(03) COMP VALUE 0.
