@@ -0,0 +1,89 @@
+//ROTJOB   JOB (ACCTNO),'ROTATE TEXT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ROTJOB                                                        *
+//*--------------------------------------------------------------*
+//* AUTHOR:        J. MARPLE                                      *
+//* INSTALLATION:  KU PROGRAMMING CLUB                            *
+//*                                                                *
+//* SORTS THE DAY'S INCOMING STRING-TRIPLE FILE INTO VALONE/       *
+//* VALTWO SEQUENCE, FEEDS THE SORTED FILE INTO ROTATETEXT'S       *
+//* BATCH-INPUT MODE, AND THEN RUNS THE POST-ROTATION REPORT       *
+//* DISTRIBUTION STEP, SO THE WHOLE JOB STREAM CAN BE SUBMITTED    *
+//* AND SCHEDULED UNATTENDED INSTEAD OF RUN BY HAND.               *
+//*                                                                *
+//* STEP CONDITION CODES ARE CHECKED STEP TO STEP: A STEP IS       *
+//* BYPASSED IF THE STEP BEFORE IT ENDED WITH RC GREATER THAN 4.   *
+//*                                                                *
+//* MOD-HISTORY:                                                   *
+//*   2026-08-08 JRM  ORIGINAL VERSION.                            *
+//*   2026-08-08 JRM  SORTOUT/ROTRPT/EXCPRPT/RECONRPT NOW WRITE    *
+//*                   GDG RELATIVE GENERATION (+1) INSTEAD OF A    *
+//*                   STATIC DSN, SO RESUBMITTING THIS JOB ON A    *
+//*                   LATER DAY DOES NOT ABEND TRYING TO ALLOCATE  *
+//*                   A DATASET NAME ALREADY CATALOGED FROM AN     *
+//*                   EARLIER DAY. THE ABNORMAL-TERMINATION        *
+//*                   DISPOSITION ON THOSE THREE REPORT DD'S IS    *
+//*                   NOW CATLG INSTEAD OF DELETE, SO AN ABEND     *
+//*                   PRESERVES THE PARTIAL REPORT OUTPUT THAT     *
+//*                   ROTATETEXT'S CHECKPOINT/RESTART LOGIC        *
+//*                   REOPENS EXTEND AND CONTINUES ON A RESTART.   *
+//*--------------------------------------------------------------*
+//*
+//*--------------------------------------------------------------*
+//* STEP010 -- SORT THE INCOMING STRING-TRIPLE FILE INTO          *
+//* VALONE/VALTWO SEQUENCE AHEAD OF ROTATION.                     *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  DSN=PROD.ROTATE.STRIN.RAW,DISP=SHR
+//SORTOUT  DD  DSN=PROD.ROTATE.STRIN.SORTED(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(LRECL=120,RECFM=FB,BLKSIZE=0)
+//SYSIN    DD  *
+  SORT FIELDS=(1,10,CH,A,11,10,CH,A)
+/*
+//*
+//*--------------------------------------------------------------*
+//* STEP020 -- RUN ROTATETEXT IN BATCH-INPUT MODE AGAINST THE     *
+//* SORTED FILE. BYPASSED IF THE SORT STEP FAILED.                *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=ROTATETEXT,COND=(4,GT,STEP010)
+//STEPLIB  DD  DSN=PROD.ROTATE.LOADLIB,DISP=SHR
+//STRIN    DD  DSN=PROD.ROTATE.STRIN.SORTED(+1),DISP=SHR
+//ROTRPT   DD  DSN=PROD.ROTATE.ROTRPT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(LRECL=80,RECFM=FB,BLKSIZE=0)
+//EXCPRPT  DD  DSN=PROD.ROTATE.EXCPRPT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(LRECL=132,RECFM=FB,BLKSIZE=0)
+//RECONRPT DD  DSN=PROD.ROTATE.RECONRPT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(LRECL=80,RECFM=FB,BLKSIZE=0)
+//ROTCKPT  DD  DSN=PROD.ROTATE.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(LRECL=42,RECFM=FB,BLKSIZE=0)
+//ROTAUDIT DD  DSN=PROD.ROTATE.AUDIT,DISP=MOD
+//SYSOUT   DD  SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//* STEP030 -- DISTRIBUTE THE ROTATION AND RECONCILIATION         *
+//* REPORTS TO SYSOUT FOR PRINT. BYPASSED IF ROTATETEXT FAILED.   *
+//*--------------------------------------------------------------*
+//STEP030  EXEC PGM=IEBGENER,COND=(4,GT,STEP020)
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT1   DD  DSN=PROD.ROTATE.ROTRPT(0),DISP=SHR
+//SYSUT2   DD  SYSOUT=*
+//*
+//STEP040  EXEC PGM=IEBGENER,COND=(4,GT,STEP020)
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT1   DD  DSN=PROD.ROTATE.RECONRPT(0),DISP=SHR
+//SYSUT2   DD  SYSOUT=*
+//
